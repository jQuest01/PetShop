@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PETVAL.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************************
+      * RELATORIO DE RECONCILIACAO/VALIDACAO DE CADPET  *
+      * CONFERE RACA CONTRA UMA LISTA PADRAO DE RACAS E *
+      * SINALIZA IDADE/PESO FORA DE LIMITES RAZOAVEIS,  *
+      * PARA LIMPEZA PERIODICA DO ARQUIVO MESTRE        *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCADPE.
+           SELECT PRTVAL ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS  IS ST-PRT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCADPET.
+      *
+       FD  PRTVAL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PETVAL.LST".
+       01  REG-PRTVAL             PIC X(132).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-PRT       PIC X(02) VALUE "00".
+       77 W-ACABOU     PIC X(01) VALUE "N".
+           88 ACABOU-CADPET       VALUE "S".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 W-ACHOU-RACA PIC X(01) VALUE "N".
+           88 RACA-PADRAO         VALUE "S".
+       77 W-QTLIDOS    PIC 9(05) VALUE ZEROS.
+       77 W-QTFALHAS   PIC 9(05) VALUE ZEROS.
+       77 W-PTRFALHA   PIC 9(03) VALUE 1.
+       77 MENS         PIC X(50) VALUE SPACES.
+      *
+      **************************************************
+      * LISTA PADRAO DE RACAS ACEITAS PARA CONFERENCIA  *
+      **************************************************
+       01 TABRACAS.
+           03 FILLER PIC X(30) VALUE "VIRA-LATA".
+           03 FILLER PIC X(30) VALUE "POODLE".
+           03 FILLER PIC X(30) VALUE "LABRADOR".
+           03 FILLER PIC X(30) VALUE "PASTOR ALEMAO".
+           03 FILLER PIC X(30) VALUE "BULLDOG".
+           03 FILLER PIC X(30) VALUE "BULLDOG FRANCES".
+           03 FILLER PIC X(30) VALUE "SHIH-TZU".
+           03 FILLER PIC X(30) VALUE "YORKSHIRE".
+           03 FILLER PIC X(30) VALUE "BEAGLE".
+           03 FILLER PIC X(30) VALUE "ROTTWEILER".
+           03 FILLER PIC X(30) VALUE "PINSCHER".
+           03 FILLER PIC X(30) VALUE "CHIHUAHUA".
+           03 FILLER PIC X(30) VALUE "GOLDEN RETRIEVER".
+           03 FILLER PIC X(30) VALUE "PERSA".
+           03 FILLER PIC X(30) VALUE "SIAMES".
+           03 FILLER PIC X(30) VALUE "MAINE COON".
+      *
+       01 TAB-RACAS REDEFINES TABRACAS.
+           03 TABRACA PIC X(30) OCCURS 16 TIMES.
+      *
+      **************************************************
+      * LIMITES RAZOAVEIS DE IDADE E PESO PARA CONFERENCIA *
+      **************************************************
+       77 LIM-IDADE-MAX  PIC 9(03) VALUE 025.
+       77 LIM-PESO-MAX   PIC 9(02)V99 VALUE 80,00.
+      *
+       01 CAB-01.
+           03 FILLER    PIC X(20) VALUE SPACES.
+           03 FILLER    PIC X(60) VALUE
+               "*** RELATORIO DE RECONCILIACAO DE CADPET ***".
+           03 FILLER    PIC X(52) VALUE SPACES.
+      *
+       01 CAB-02.
+           03 FILLER    PIC X(06) VALUE "COD   ".
+           03 FILLER    PIC X(31) VALUE "NOME".
+           03 FILLER    PIC X(06) VALUE "IDADE ".
+           03 FILLER    PIC X(31) VALUE "RACA".
+           03 FILLER    PIC X(08) VALUE "PESO    ".
+           03 FILLER    PIC X(50) VALUE "INCONSISTENCIA(S)".
+      *
+       01 LIN-DET.
+           03 D-COD     PIC 9(05).
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 D-NOME    PIC X(30).
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 D-IDADE   PIC ZZ9.
+           03 FILLER    PIC X(03) VALUE SPACES.
+           03 D-RACA    PIC X(30).
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 D-PESO    PIC ZZ,99.
+           03 FILLER    PIC X(02) VALUE SPACES.
+           03 D-FALHAS  PIC X(50).
+      *
+       01 LIN-TOTGER.
+           03 FILLER    PIC X(26) VALUE
+               "TOTAL DE PETS LIDOS ....: ".
+           03 T-QTLIDOS PIC ZZ.ZZ9.
+           03 FILLER    PIC X(10) VALUE SPACES.
+           03 FILLER    PIC X(26) VALUE
+               "TOTAL COM INCONSISTENCIA: ".
+           03 T-QTFALHA PIC ZZ.ZZ9.
+           03 FILLER    PIC X(61) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       VAL-OP0.
+           OPEN INPUT CADPET
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPET"
+               GO TO ROT-FIMS.
+           OPEN OUTPUT PRTVAL
+           IF ST-PRT NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRTVAL"
+               CLOSE CADPET
+               GO TO ROT-FIMS.
+           MOVE CAB-01 TO REG-PRTVAL
+           WRITE REG-PRTVAL
+           MOVE SPACES TO REG-PRTVAL
+           WRITE REG-PRTVAL
+           MOVE CAB-02 TO REG-PRTVAL
+           WRITE REG-PRTVAL
+           MOVE SPACES TO REG-PRTVAL
+           WRITE REG-PRTVAL.
+       VAL-002.
+           PERFORM VAL-LER THRU VAL-LER-FIM
+                   UNTIL ACABOU-CADPET.
+           MOVE SPACES TO REG-PRTVAL
+           WRITE REG-PRTVAL
+           MOVE LIN-TOTGER TO REG-PRTVAL
+           MOVE W-QTLIDOS  TO T-QTLIDOS
+           MOVE W-QTFALHAS TO T-QTFALHA
+           WRITE REG-PRTVAL.
+           GO TO ROT-FIM.
+      *
+      **********************************
+      * LEITURA SEQUENCIAL DE CADPET   *
+      **********************************
+       VAL-LER.
+           READ CADPET NEXT RECORD
+               AT END
+                   MOVE "S" TO W-ACABOU
+                   GO TO VAL-LER-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADPET"
+               MOVE "S" TO W-ACABOU
+               GO TO VAL-LER-FIM.
+           ADD 1 TO W-QTLIDOS
+           MOVE SPACES TO D-FALHAS
+           MOVE 1      TO W-PTRFALHA
+           PERFORM VAL-CONF-RACA THRU VAL-CONF-RACA-FIM.
+           IF IDADE = ZEROS OR IDADE > LIM-IDADE-MAX
+               STRING " IDADE SUSPEITA" DELIMITED BY SIZE
+                      INTO D-FALHAS WITH POINTER W-PTRFALHA.
+           IF PESO = ZEROS OR PESO > LIM-PESO-MAX
+               STRING " PESO SUSPEITO" DELIMITED BY SIZE
+                      INTO D-FALHAS WITH POINTER W-PTRFALHA.
+           IF D-FALHAS NOT = SPACES
+               MOVE COD      TO D-COD
+               MOVE NOME     TO D-NOME
+               MOVE IDADE    TO D-IDADE
+               MOVE RACA     TO D-RACA
+               MOVE PESO     TO D-PESO
+               MOVE LIN-DET  TO REG-PRTVAL
+               WRITE REG-PRTVAL
+               ADD 1 TO W-QTFALHAS.
+       VAL-LER-FIM.
+           EXIT.
+      *
+      **********************************
+      * CONFERE A RACA CONTRA A LISTA  *
+      * PADRAO - SINALIZA SE NAO ACHAR *
+      **********************************
+       VAL-CONF-RACA.
+           MOVE "N" TO W-ACHOU-RACA
+           PERFORM VAL-CONF-RACA1 THRU VAL-CONF-RACA1-FIM
+                   VARYING W-ACT FROM 1 BY 1
+                   UNTIL W-ACT > 16 OR RACA-PADRAO.
+           IF NOT RACA-PADRAO
+               STRING " RACA NAO PADRONIZADA" DELIMITED BY SIZE
+                      INTO D-FALHAS WITH POINTER W-PTRFALHA.
+       VAL-CONF-RACA-FIM.
+           EXIT.
+       VAL-CONF-RACA1.
+           IF RACA = TABRACA (W-ACT)
+               MOVE "S" TO W-ACHOU-RACA.
+       VAL-CONF-RACA1-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+           CLOSE CADPET
+           CLOSE PRTVAL.
+       ROT-FIMS.
+           STOP RUN.
