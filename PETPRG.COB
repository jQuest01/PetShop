@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PETPRG.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************************
+      * EXPURGO/ARQUIVAMENTO NOTURNO DE PETS INATIVOS   *
+      * VARRE CADPET, MOVE PARA CADPET-HIST OS PETS SEM *
+      * MOVIMENTO (DTMOV) DESDE A DATA DE CORTE INFORMA- *
+      * DA, E EXCLUI O REGISTRO DE CADPET                *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCADPE.
+           COPY SELCADPH.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCADPET.
+      *
+           COPY FDCADPH.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRH      PIC X(02) VALUE "00".
+       77 W-ACABOU     PIC X(01) VALUE "N".
+           88 ACABOU-CADPET       VALUE "S".
+       77 W-CUTOFF     PIC 9(08) VALUE ZEROS.
+       77 W-QTMOV      PIC 9(05) VALUE ZEROS.
+       77 W-QTLIDOS    PIC 9(05) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       PRG-OP0.
+           DISPLAY "*** EXPURGO DE PETS INATIVOS - CADPET ***"
+           DISPLAY "DATA DE CORTE (AAAAMMDD), PETS SEM MOVIMENTO"
+           DISPLAY "DESDE ESSA DATA SERAO ARQUIVADOS: "
+                   WITH NO ADVANCING
+           ACCEPT W-CUTOFF
+           IF W-CUTOFF = ZEROS
+               DISPLAY "*** DATA DE CORTE INVALIDA ***"
+               GO TO ROT-FIMS.
+           OPEN I-O CADPET
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPET"
+               GO TO ROT-FIMS.
+       PRG-OP0H.
+           OPEN I-O CADPET-HIST
+           IF ST-ERRH NOT = "00"
+               IF ST-ERRH = "30" OR ST-ERRH = "35"
+                      OPEN OUTPUT CADPET-HIST
+                      CLOSE CADPET-HIST
+                      OPEN I-O CADPET-HIST
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPET-HIST"
+                      CLOSE CADPET
+                      GO TO ROT-FIMS.
+       PRG-002.
+           PERFORM PRG-LER THRU PRG-LER-FIM
+                   UNTIL ACABOU-CADPET.
+           DISPLAY "PETS LIDOS ....: " W-QTLIDOS
+           DISPLAY "PETS ARQUIVADOS: " W-QTMOV
+           GO TO ROT-FIM.
+      *
+      **********************************
+      * LEITURA SEQUENCIAL DE CADPET   *
+      **********************************
+       PRG-LER.
+           READ CADPET NEXT RECORD
+               AT END
+                   MOVE "S" TO W-ACABOU
+                   GO TO PRG-LER-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADPET"
+               MOVE "S" TO W-ACABOU
+               GO TO PRG-LER-FIM.
+           ADD 1 TO W-QTLIDOS
+      *
+      * DTMOV = ZEROS SIGNIFICA "NUNCA ATUALIZADO" (REGISTRO ANTIGO,
+      * DE ANTES DESTE CAMPO EXISTIR, OU PET SEM NENHUMA VISITA/
+      * ALTERACAO REGISTRADA AINDA) - NAO E A MESMA COISA QUE "SEM
+      * MOVIMENTO DESDE SEMPRE", ENTAO NUNCA E CANDIDATO A EXPURGO
+           IF DTMOV NOT = ZEROS AND DTMOV < W-CUTOFF
+               PERFORM PRG-ARQUIVA THRU PRG-ARQUIVA-FIM.
+       PRG-LER-FIM.
+           EXIT.
+      *
+      **********************************
+      * ARQUIVA O PET EM CADPET-HIST   *
+      * E EXCLUI DE CADPET             *
+      **********************************
+       PRG-ARQUIVA.
+           MOVE COD      TO COD-H
+           MOVE NOME     TO NOME-H
+           MOVE IDADE    TO IDADE-H
+           MOVE RACA     TO RACA-H
+           MOVE PESO     TO PESO-H
+           MOVE UNDSEXO  TO UNDSEXO-H
+           MOVE SEXO     TO SEXO-H
+           MOVE TPSERV   TO TPSERV-H
+           MOVE SERVICO  TO SERVICO-H
+           MOVE DONO-COD TO DONO-COD-H
+           MOVE DTMOV    TO DTMOV-H
+           WRITE REGPETH
+           IF ST-ERRH NOT = "00" AND ST-ERRH NOT = "02"
+               DISPLAY "ERRO NA GRAVACAO DE CADPET-HIST PARA O COD "
+                        COD
+               GO TO PRG-ARQUIVA-FIM.
+           DELETE CADPET RECORD
+           IF ST-ERRO = "00"
+               ADD 1 TO W-QTMOV
+           ELSE
+               DISPLAY "ERRO NA EXCLUSAO DE CADPET PARA O COD " COD.
+       PRG-ARQUIVA-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+           CLOSE CADPET
+           CLOSE CADPET-HIST.
+       ROT-FIMS.
+           STOP RUN.
