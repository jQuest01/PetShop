@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------
+      * FD E REGISTRO DO ARQUIVO CADPET-HIST - PETS EXPURGADOS
+      * MESMO LAYOUT DE REGPET (COPY FDCADPET), NOMES COM SUFIXO -H
+      * PARA EVITAR AMBIGUIDADE QUANDO OS DOIS ARQUIVOS SAO ABERTOS
+      * NO MESMO PROGRAMA
+      *----------------------------------------------------------------
+       FD  CADPET-HIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPETH.DAT".
+       01 REGPETH.
+                03 COD-H           PIC 9(05).
+                03 NOME-H          PIC X(30).
+                03 IDADE-H         PIC 9(03).
+                03 RACA-H          PIC X(30).
+                03 PESO-H          PIC 9(02)V99.
+                03 UNDSEXO-H       PIC X(01).
+                03 SEXO-H          PIC X(05).
+                03 TPSERV-H        PIC 9(01).
+                03 SERVICO-H       PIC X(12).
+                03 DONO-COD-H      PIC 9(05).
+                03 DTMOV-H         PIC 9(08).
