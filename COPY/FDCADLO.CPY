@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * FD E REGISTRO DO ARQUIVO CADLOG - TRILHA DE AUDITORIA
+      * UM REGISTRO POR ALTERACAO/EXCLUSAO, COM A IMAGEM ANTERIOR
+      * DO REGISTRO DE CADPET, OPERADOR E DATA/HORA DO EVENTO
+      *----------------------------------------------------------------
+       FD  CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01 REGLOG.
+                03 LOG-OPERADOR      PIC X(08).
+                03 LOG-DATA          PIC 9(08).
+                03 LOG-HORA          PIC 9(08).
+                03 LOG-OPERACAO      PIC X(03).
+                03 LOG-REGPET-ANTES  PIC X(104).
