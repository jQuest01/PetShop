@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * SELECT DO ARQUIVO CADVAC - HISTORICO DE VACINAS/ATENDIMENTOS
+      * VETERINARIOS. COMUM A TODOS OS PROGRAMAS QUE ACESSAM O ARQUIVO
+      *----------------------------------------------------------------
+       SELECT CADVAC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-VAC
+                    FILE STATUS  IS ST-ERRA.
