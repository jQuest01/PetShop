@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      * SELECT DO ARQUIVO CADLOG - TRILHA DE AUDITORIA DE ALTERACOES
+      * E EXCLUSOES EM CADPET. ARQUIVO SEQUENCIAL, SO GRAVACAO (EXTEND)
+      *----------------------------------------------------------------
+       SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRL.
