@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * FD E REGISTRO DO ARQUIVO CADVIS - HISTORICO DE VISITAS
+      * UM REGISTRO POR VISITA, CHAVEADO POR PET + DATA DA VISITA
+      * COMUM A TODOS OS PROGRAMAS QUE ACESSAM O ARQUIVO
+      *----------------------------------------------------------------
+       FD  CADVIS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVIS.DAT".
+       01 REGVIS.
+                03 CHAVE-VIS.
+                         05 COD-VIS       PIC 9(05).
+                         05 DTVISITA      PIC 9(08).
+                03 TPSERV-VIS       PIC 9(01).
+                03 VALOR-VIS        PIC 9(04)V99.
