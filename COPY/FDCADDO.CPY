@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * FD E REGISTRO DO ARQUIVO CADDONO - CADASTRO DE DONOS
+      * COMUM A TODOS OS PROGRAMAS QUE ACESSAM O ARQUIVO
+      *----------------------------------------------------------------
+       FD  CADDONO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDONO.DAT".
+       01 REGDONO.
+                03 COD-DONO        PIC 9(05).
+                03 NOME-DONO       PIC X(30).
+                03 TELEFONE        PIC X(15).
+                03 ENDERECO        PIC X(40).
