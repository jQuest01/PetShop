@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * SELECT DO ARQUIVO CADVIS - HISTORICO DE VISITAS/SERVICOS
+      * COMUM A TODOS OS PROGRAMAS QUE ACESSAM O ARQUIVO
+      *----------------------------------------------------------------
+       SELECT CADVIS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-VIS
+                    FILE STATUS  IS ST-ERRV.
