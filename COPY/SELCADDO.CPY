@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * SELECT DO ARQUIVO CADDONO - CADASTRO DE DONOS (PROPRIETARIOS)
+      * COMUM A TODOS OS PROGRAMAS QUE ACESSAM O ARQUIVO
+      *----------------------------------------------------------------
+       SELECT CADDONO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-DONO
+                    FILE STATUS  IS ST-ERRD.
