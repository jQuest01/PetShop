@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * SELECT DO ARQUIVO CADSRV - CADASTRO DE SERVICOS E PRECOS
+      * COMUM A TODOS OS PROGRAMAS QUE PRECISAM TRADUZIR TPSERV
+      *----------------------------------------------------------------
+       SELECT CADSRV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-SRV
+                    FILE STATUS  IS ST-ERRS.
