@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * SELECT DO ARQUIVO CADPET-HIST - HISTORICO DE PETS INATIVOS
+      * RECEBE OS REGISTROS EXPURGADOS DE CADPET PELA ROTINA NOTURNA
+      *----------------------------------------------------------------
+       SELECT CADPET-HIST ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-H
+                    FILE STATUS  IS ST-ERRH.
