@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * FD E REGISTRO DO ARQUIVO CADSRV - SERVICOS OFERECIDOS PELO
+      * PETSHOP (BANHO, TOSA, ETC) E SEU PRECO ATUAL. CHAVEADO POR
+      * COD-SRV (MESMO DOMINIO DE TPSERV). COMUM A TODOS OS PROGRAMAS
+      * QUE ACESSAM O ARQUIVO
+      *----------------------------------------------------------------
+       FD  CADSRV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSRV.DAT".
+       01 REGSRV.
+                03 COD-SRV         PIC 9(01).
+                03 DESC-SRV        PIC X(12).
+                03 PRECO-SRV       PIC 9(04)V99.
