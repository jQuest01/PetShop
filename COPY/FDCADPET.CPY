@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      * FD E REGISTRO DO ARQUIVO CADPET - CADASTRO DE PETS
+      * COMUM A TODOS OS PROGRAMAS QUE ACESSAM O ARQUIVO
+      *----------------------------------------------------------------
+       FD  CADPET
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPET.DAT".
+       01 REGPET.
+                03 COD             PIC 9(05).
+                03 NOME            PIC X(30).
+                03 IDADE           PIC 9(03).
+                03 RACA            PIC X(30).
+                03 PESO            PIC 9(02)V99.
+                03 UNDSEXO         PIC X(01).
+                03 SEXO            PIC X(05).
+                03 TPSERV          PIC 9(01).
+                03 SERVICO         PIC X(12).
+                03 DONO-COD        PIC 9(05).
+                03 DTMOV           PIC 9(08).
