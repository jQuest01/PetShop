@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * SELECT DO ARQUIVO CADPET - CADASTRO DE PETS
+      * COMUM A TODOS OS PROGRAMAS QUE ACESSAM O ARQUIVO
+      *----------------------------------------------------------------
+       SELECT CADPET ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                            WITH DUPLICATES.
