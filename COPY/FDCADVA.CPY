@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * FD E REGISTRO DO ARQUIVO CADVAC - HISTORICO DE VACINAS E
+      * ATENDIMENTOS VETERINARIOS. UM REGISTRO POR APLICACAO, CHAVEADO
+      * POR PET + DATA DA APLICACAO. COMUM A TODOS OS PROGRAMAS QUE
+      * ACESSAM O ARQUIVO
+      *----------------------------------------------------------------
+       FD  CADVAC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVAC.DAT".
+       01 REGVAC.
+                03 CHAVE-VAC.
+                         05 COD-VAC       PIC 9(05).
+                         05 DTVACINA      PIC 9(08).
+                03 VACINA-VAC       PIC X(20).
+                03 DTPROX-VAC       PIC 9(08).
+                03 OBS-VAC          PIC X(40).
