@@ -11,30 +11,21 @@
                          DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADPET ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS COD
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME
-                                            WITH DUPLICATES.
+           COPY SELCADPE.
+           COPY SELCADDO.
+           COPY SELCADLO.
+           COPY SELCADSR.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD CADPET
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADPET.DAT".
-       01 REGPET.
-                03 COD	           PIC 9(05).
-                03 NOME            PIC X(30).
-		03 IDADE	   PIC 9(03).
-                03 RACA            PIC X(30).
-                03 PESO            PIC 9(02)V99.
-                03 UNDSEXO         PIC X(01).
-		03 SEXO		   PIC X(05).
-		03 TPSERV	   PIC 9(01).
-		03 SERVICO	   PIC X(12).
+           COPY FDCADPET.
+      *
+           COPY FDCADDO.
+      *
+           COPY FDCADLO.
+      *
+           COPY FDCADSR.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -42,19 +33,32 @@
        77 W-CONT       PIC 9(05) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRD      PIC X(02) VALUE "00".
+       77 ST-ERRL      PIC X(02) VALUE "00".
+       77 ST-ERRS      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
-      *
-       01 TABSRV.
-	  03 SRV0  PIC X(12) VALUE "BANHO       ".
-	  03 SRV1  PIC X(12) VALUE "TOSA        ".
-	  03 SRV2  PIC X(12) VALUE "BANHO E TOSA".
-      *
-       01 TAB0 REDEFINES TABSRV.
-           03 TABSERV PIC X(12) OCCURS 3 TIMES.
+       77 W-NOMEDONO   PIC X(30) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+       77 W-LOGOPER    PIC X(03) VALUE SPACES.
+       77 SAVE-REGPET  PIC X(104) VALUE SPACES.
+       77 SAVE-REGPET-BUSCA PIC X(104) VALUE SPACES.
+       77 W-NOMEDUP    PIC X(30) VALUE SPACES.
+       77 W-RACADUP    PIC X(30) VALUE SPACES.
+       77 W-CODDUP     PIC 9(05) VALUE ZEROS.
+       77 W-ACHOUDUP   PIC X(01) VALUE "N".
       *-----------------------------------------------------------------
        SCREEN SECTION.
+       01  TELOPER.
+           05  BLANK SCREEN.
+           05  LINE 10  COLUMN 20
+               VALUE  "CODIGO DO OPERADOR :".
+           05  OPERADOR
+               LINE 10  COLUMN 41  PIC X(08)
+               USING  W-OPERADOR
+               HIGHLIGHT.
+      *
        01  TELAPET.
            05  BLANK SCREEN.
            05  LINE 04  COLUMN 01 
@@ -73,8 +77,10 @@
                VALUE  "  PESO  :".
            05  LINE 10  COLUMN 01 
                VALUE  "  SEXO  :     -".
-           05  LINE 11  COLUMN 01 
+           05  LINE 11  COLUMN 01
                VALUE  "  SERVICO:     -".
+           05  LINE 12  COLUMN 01
+               VALUE  "  DONO  :".
            05  SENHA
                LINE 05  COLUMN 11  PIC 9(05)
                USING  COD
@@ -111,6 +117,14 @@
                LINE 11  COLUMN 20  PIC X(12)
                USING  SERVICO
                HIGHLIGHT.
+           05  TDONO
+               LINE 12  COLUMN 11  PIC 9(05)
+               USING  DONO-COD
+               HIGHLIGHT.
+           05  NMDONO
+               LINE 12  COLUMN 17  PIC X(30)
+               USING  W-NOMEDONO
+               HIGHLIGHT.
            05  MEN
                LINE 19  COLUMN 25  PIC X(50)
                USING  MENS
@@ -119,6 +133,11 @@
        PROCEDURE DIVISION.
        INICIO.
       *
+       INC-OPER.
+                DISPLAY TELOPER
+                ACCEPT OPERADOR
+                IF W-OPERADOR = SPACES
+                   GO TO INC-OPER.
        INC-OP0.
            OPEN I-O CADPET
            IF ST-ERRO NOT = "00"
@@ -134,16 +153,60 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+       INC-OP0D.
+           OPEN I-O CADDONO
+           IF ST-ERRD NOT = "00"
+               IF ST-ERRD = "30"
+                      OPEN OUTPUT CADDONO
+                      CLOSE CADDONO
+                      MOVE "*** ARQUIVO CADDONO SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0D
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-OP0L.
+           OPEN EXTEND CADLOG
+           IF ST-ERRL NOT = "00"
+               IF ST-ERRL = "30" OR ST-ERRL = "35"
+                      OPEN OUTPUT CADLOG
+                      CLOSE CADLOG
+                      OPEN EXTEND CADLOG
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADLOG" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-OP0S.
+           OPEN INPUT CADSRV
+           IF ST-ERRS NOT = "00"
+               IF ST-ERRS = "30" OR ST-ERRS = "35"
+                      OPEN OUTPUT CADSRV
+                      CLOSE CADSRV
+                      OPEN INPUT CADSRV
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADSRV" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
        INC-001.
-                MOVE ZEROS  TO COD IDADE PESO TPSERV 
+                MOVE ZEROS  TO COD IDADE PESO TPSERV DONO-COD DTMOV
                 MOVE SPACES TO NOME RACA UNDSEXO SEXO
-                               SERVICO
+                               SERVICO W-NOMEDONO
                 DISPLAY TELAPET.
        INC-002.
                 ACCEPT SENHA
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
                    CLOSE CADPET
+                   CLOSE CADDONO
+                   CLOSE CADLOG
+                   CLOSE CADSRV
                    GO TO ROT-FIM.
                 IF COD  = 0
                    MOVE "*** PET INVALIDO ***" TO MENS
@@ -154,6 +217,7 @@
                 READ CADPET
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
+                      MOVE REGPET TO SAVE-REGPET
                       DISPLAY TELAPET
                       MOVE "*** PET JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -189,6 +253,50 @@
                    MOVE "*** INVALIDO ***" TO MENS
 		   PERFORM ROT-MENS THRU ROT-MENS2
 		   GO TO INC-005.
+                IF W-SEL = 0
+                   PERFORM LER-PRODUTO02 THRU LER-PRODUTO02-FIM.
+                GO TO INC-006.
+      *
+      *****************************************
+      * AVISA (SEM BLOQUEAR) SE JA EXISTE UM  *
+      * PET CADASTRADO COM O MESMO NOME E A   *
+      * MESMA RACA - PROVAVEL COD DIGITADO    *
+      * ERRADO NUMA REENTRADA DE UM PET JA    *
+      * CONHECIDO, EM VEZ DE UM PET NOVO      *
+      *****************************************
+       LER-PRODUTO02.
+                MOVE NOME TO W-NOMEDUP
+                MOVE RACA TO W-RACADUP
+                MOVE REGPET TO SAVE-REGPET-BUSCA
+                MOVE "N" TO W-ACHOUDUP
+                START CADPET KEY IS NOT LESS THAN NOME
+                   INVALID KEY
+                      GO TO LER-PRODUTO02-REST.
+       LER-PRODUTO02-LER.
+                READ CADPET NEXT RECORD
+                   AT END
+                      GO TO LER-PRODUTO02-REST.
+                IF NOME NOT = W-NOMEDUP
+                   GO TO LER-PRODUTO02-REST.
+                IF RACA = W-RACADUP
+                   MOVE COD TO W-CODDUP
+                   MOVE "S" TO W-ACHOUDUP
+                   GO TO LER-PRODUTO02-REST.
+                GO TO LER-PRODUTO02-LER.
+       LER-PRODUTO02-REST.
+                MOVE SAVE-REGPET-BUSCA TO REGPET
+                IF W-ACHOUDUP = "S"
+                   DISPLAY TELAPET
+                   MOVE SPACES TO MENS
+                   STRING "*** JA CADASTRADO NOME/RACA - COD "
+                                DELIMITED BY SIZE
+                          W-CODDUP DELIMITED BY SIZE
+                          " ***" DELIMITED BY SIZE
+                          INTO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       LER-PRODUTO02-FIM.
+                EXIT.
+      *
        INC-006.
                 ACCEPT T-PESO
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -224,13 +332,32 @@
                    MOVE "*** INVALIDO ***" TO MENS
 		   PERFORM ROT-MENS THRU ROT-MENS2
 		   GO TO INC-008.
-		MOVE TABSERV(TPSERV) TO SERVICO
-		IF SERVICO = SPACES
-                   MOVE "*** INVALIDO ***" TO MENS
-		   PERFORM ROT-MENS THRU ROT-MENS2
-		   GO TO INC-008.
-		DISPLAY TELAPET
+		MOVE TPSERV TO COD-SRV
+                READ CADSRV
+                   INVALID KEY
+                      MOVE "*** SERVICO NAO CADASTRADO ***" TO MENS
+		      PERFORM ROT-MENS THRU ROT-MENS2
+		      GO TO INC-008.
+                MOVE DESC-SRV TO SERVICO
+		DISPLAY TELAPET.
+       INC-009.
+                ACCEPT TDONO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-008.
+                MOVE SPACES TO W-NOMEDONO
+                IF DONO-COD NOT = ZEROS
+                   MOVE DONO-COD TO COD-DONO
+                   READ CADDONO
+                   IF ST-ERRD = "00"
+                      MOVE NOME-DONO TO W-NOMEDONO
+                   ELSE
+                      MOVE "*** DONO NAO CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2
+                      GO TO INC-009.
+                DISPLAY TELAPET
       *
+                IF W-SEL = 3
+                              GO TO EXC-OPC.
                 IF W-SEL = 1
                               GO TO ALT-OPC.
 
@@ -239,7 +366,7 @@
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-008.
+                IF W-ACT = 02 GO TO INC-009.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -249,6 +376,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT DTMOV FROM DATE YYYYMMDD
                 WRITE REGPET
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -270,17 +398,64 @@
       *
        ACE-001.
                 DISPLAY (23, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                 "F1=NOVO F2=ALTERAR F3=EXCLUIR F4=CONSULTA P/NOME"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                                  AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 IF W-ACT = 02
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
                 IF W-ACT = 03
+                   MOVE 3 TO W-SEL
                    GO TO INC-003.
+                IF W-ACT = 04
+                   GO TO INC-001.
+                IF W-ACT = 05
+                   GO TO CON-001.
+      *
+      *********************************************
+      * CONSULTA/NAVEGACAO DE CADPET PELA CHAVE    *
+      * ALTERNATIVA NOME (PERMITE ROLAR PELOS PETS *
+      * COM NOME IGUAL OU PARECIDO AO INFORMADO)   *
+      *********************************************
+      *
+       CON-001.
+                MOVE SPACES TO NOME
+                DISPLAY TELAPET
+                MOVE "DIGITE O NOME (OU PARTE) E ENTER" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS1
+                ACCEPT T-NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO INC-001.
+       CON-002.
+                START CADPET KEY IS NOT LESS THAN NOME
+                   INVALID KEY
+                      MOVE "*** NENHUM PET COM ESSE NOME ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+       CON-003.
+                READ CADPET NEXT RECORD
+                   AT END
+                      MOVE "*** FIM DA CONSULTA POR NOME ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                MOVE SPACES TO W-NOMEDONO
+                IF DONO-COD NOT = ZEROS
+                   MOVE DONO-COD TO COD-DONO
+                   READ CADDONO
+                   IF ST-ERRD = "00"
+                      MOVE NOME-DONO TO W-NOMEDONO.
+                DISPLAY (23, 12)
+                  "ENTER=PROXIMO PET   ESC=ENCERRA A CONSULTA"
+                DISPLAY TELAPET
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO INC-001.
+                GO TO CON-003.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -294,6 +469,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                MOVE "EXC" TO W-LOGOPER
+                PERFORM ROT-LOG THRU ROT-LOG-FIM
                 DELETE CADPET RECORD
                 IF ST-ERRO = "00"
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
@@ -317,6 +494,9 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE "ALT" TO W-LOGOPER
+                PERFORM ROT-LOG THRU ROT-LOG-FIM
+                ACCEPT DTMOV FROM DATE YYYYMMDD
                 REWRITE REGPET
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
@@ -356,4 +536,23 @@
                    DISPLAY TELAPET.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      ****************************************************
+      * ROTINA DE AUDITORIA - GRAVA EM CADLOG A IMAGEM    *
+      * ANTERIOR DO REGISTRO, O OPERADOR E A DATA/HORA,   *
+      * ANTES DE TODA ALTERACAO OU EXCLUSAO EM CADPET     *
+      ****************************************************
+      *
+       ROT-LOG.
+                MOVE W-OPERADOR      TO LOG-OPERADOR
+                ACCEPT LOG-DATA      FROM DATE YYYYMMDD
+                ACCEPT LOG-HORA      FROM TIME
+                MOVE W-LOGOPER       TO LOG-OPERACAO
+                MOVE SAVE-REGPET     TO LOG-REGPET-ANTES
+                WRITE REGLOG
+                IF ST-ERRL NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO CADLOG" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ROT-LOG-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
