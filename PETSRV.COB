@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PETSRV.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE SERVICOS *
+      * E PRECOS (CADSRV) - BANHO, TOSA... *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCADSR.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCADSR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(05) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRS      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELSRV.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "                        CADASTRO DE SERVICOS".
+           05  LINE 04  COLUMN 47
+               VALUE  "PETSHOP".
+           05  LINE 05  COLUMN 01
+               VALUE  "  CODIGO    :".
+           05  LINE 06  COLUMN 01
+               VALUE  "  DESCRICAO :".
+           05  LINE 07  COLUMN 01
+               VALUE  "  PRECO     :".
+           05  SENHAS
+               LINE 05  COLUMN 15  PIC 9(01)
+               USING  COD-SRV
+               HIGHLIGHT.
+           05  T-DESCR
+               LINE 06  COLUMN 15  PIC X(12)
+               USING  DESC-SRV
+               HIGHLIGHT.
+           05  T-PRECO
+               LINE 07  COLUMN 15  PIC ZZZ9,99
+               USING  PRECO-SRV
+               HIGHLIGHT.
+           05  MENS1
+               LINE 19  COLUMN 25  PIC X(50)
+               USING  MENS
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       SRV-OP0.
+           OPEN I-O CADSRV
+           IF ST-ERRS NOT = "00"
+               IF ST-ERRS = "30"
+                      OPEN OUTPUT CADSRV
+                      CLOSE CADSRV
+                      MOVE "*** ARQUIVO CADSRV SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO SRV-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       SRV-001.
+                MOVE ZEROS  TO COD-SRV PRECO-SRV
+                MOVE SPACES TO DESC-SRV
+                DISPLAY TELSRV.
+       SRV-002.
+                ACCEPT SENHAS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADSRV
+                   GO TO ROT-FIM.
+                IF COD-SRV  = 0
+                   MOVE "*** CODIGO DE SERVICO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO SRV-002.
+       LER-SRV01.
+                MOVE 0 TO W-SEL
+                READ CADSRV
+                IF ST-ERRS NOT = "23"
+                   IF ST-ERRS = "00"
+                      DISPLAY TELSRV
+                      MOVE "*** SERVICO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. SERVICOS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       SRV-003.
+                ACCEPT T-DESCR
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO SRV-002.
+                IF DESC-SRV = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO SRV-003.
+       SRV-004.
+                ACCEPT T-PRECO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO SRV-003.
+                IF PRECO-SRV = ZEROS
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO SRV-004.
+                DISPLAY TELSRV
+      *
+                IF W-SEL = 3
+                              GO TO EXC-OPC.
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+
+       SRV-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO SRV-004.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO SRV-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO SRV-OPC.
+       SRV-WR1.
+                WRITE REGSRV
+                IF ST-ERRS = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO SRV-001.
+                IF ST-ERRS = "22"
+                      MOVE "*** SERVICO JA EXISTE ***  " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO SRV-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE SERVICOS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO SRV-001.
+                IF W-ACT = 03
+                   MOVE 3 TO W-SEL
+                   GO TO SRV-003.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO SRV-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADSRV RECORD
+                IF ST-ERRS = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO SRV-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO SRV-004.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO SRV-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGSRV
+                IF ST-ERRS = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO SRV-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE SERVICO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY TELSRV
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY TELSRV.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+		   MOVE SPACES TO MENS
+                   DISPLAY TELSRV.
+       ROT-MENS-FIM.
+                EXIT.
