@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PETREL.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************************
+      * RELATORIO DIARIO DO PLANTEL DE PETS (CADPET)    *
+      * LISTA NOME/IDADE/RACA/SEXO/SERVICO E TOTALIZA   *
+      * A QUANTIDADE DE SERVICOS PENDENTES POR TPSERV   *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCADPE.
+           COPY SELCADSR.
+           SELECT PRTPET ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS  IS ST-PRT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCADPET.
+      *
+           COPY FDCADSR.
+      *
+       FD  PRTPET
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PETREL.LST".
+       01  REG-PRTPET             PIC X(132).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRS      PIC X(02) VALUE "00".
+       77 ST-PRT       PIC X(02) VALUE "00".
+       77 W-ACABOU     PIC X(01) VALUE "N".
+           88 ACABOU-CADPET       VALUE "S".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+      *
+       01 W-TOTAIS.
+           03 W-QTSERV  PIC 9(05) OCCURS 9 TIMES VALUE ZEROS.
+           03 W-QTGERAL PIC 9(05) VALUE ZEROS.
+      *
+       01 CAB-01.
+           03 FILLER    PIC X(30) VALUE SPACES.
+           03 FILLER    PIC X(40) VALUE
+               "*** RELATORIO DIARIO DO PLANTEL ***".
+           03 FILLER    PIC X(62) VALUE SPACES.
+      *
+       01 CAB-02.
+           03 FILLER    PIC X(06) VALUE "COD   ".
+           03 FILLER    PIC X(31) VALUE "NOME".
+           03 FILLER    PIC X(06) VALUE "IDADE ".
+           03 FILLER    PIC X(31) VALUE "RACA".
+           03 FILLER    PIC X(06) VALUE "SEXO  ".
+           03 FILLER    PIC X(12) VALUE "SERVICO".
+           03 FILLER    PIC X(40) VALUE SPACES.
+      *
+       01 LIN-DET.
+           03 D-COD     PIC 9(05).
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 D-NOME    PIC X(30).
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 D-IDADE   PIC ZZ9.
+           03 FILLER    PIC X(03) VALUE SPACES.
+           03 D-RACA    PIC X(30).
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 D-SEXO    PIC X(05).
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 D-SERVICO PIC X(12).
+           03 FILLER    PIC X(41) VALUE SPACES.
+      *
+       01 LIN-SUB.
+           03 FILLER    PIC X(10) VALUE "SUBTOTAL: ".
+           03 S-DESCR   PIC X(12).
+           03 FILLER    PIC X(08) VALUE SPACES.
+           03 FILLER    PIC X(16) VALUE "QUANTIDADE ..: ".
+           03 S-QTDE    PIC ZZ.ZZ9.
+           03 FILLER    PIC X(77) VALUE SPACES.
+      *
+       01 LIN-TOTGER.
+           03 FILLER    PIC X(26) VALUE
+               "TOTAL GERAL DE PETS ....: ".
+           03 T-QTDE    PIC ZZ.ZZ9.
+           03 FILLER    PIC X(101) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN INPUT CADPET
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADPET" TO MENS
+               DISPLAY MENS
+               GO TO ROT-FIMS.
+           OPEN INPUT CADSRV
+           IF ST-ERRS NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADSRV" TO MENS
+               DISPLAY MENS
+               CLOSE CADPET
+               GO TO ROT-FIMS.
+           OPEN OUTPUT PRTPET
+           IF ST-PRT NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO PRTPET" TO MENS
+               DISPLAY MENS
+               CLOSE CADPET
+               CLOSE CADSRV
+               GO TO ROT-FIMS.
+           MOVE CAB-01 TO REG-PRTPET
+           WRITE REG-PRTPET
+           MOVE SPACES TO REG-PRTPET
+           WRITE REG-PRTPET
+           MOVE CAB-02 TO REG-PRTPET
+           WRITE REG-PRTPET
+           MOVE SPACES TO REG-PRTPET
+           WRITE REG-PRTPET.
+       REL-002.
+           PERFORM REL-LER THRU REL-LER-FIM
+                   UNTIL ACABOU-CADPET.
+       REL-003.
+           PERFORM REL-SUBT THRU REL-SUBT-FIM
+                   VARYING W-ACT FROM 1 BY 1
+                   UNTIL W-ACT > 9.
+           MOVE SPACES TO REG-PRTPET
+           WRITE REG-PRTPET
+           MOVE LIN-TOTGER TO REG-PRTPET
+           MOVE W-QTGERAL TO T-QTDE
+           WRITE REG-PRTPET.
+           GO TO ROT-FIM.
+      *
+      **********************************
+      * LEITURA SEQUENCIAL DE CADPET   *
+      **********************************
+       REL-LER.
+           READ CADPET NEXT RECORD
+               AT END
+                   MOVE "S" TO W-ACABOU
+                   GO TO REL-LER-FIM.
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA LEITURA DO ARQUIVO CADPET" TO MENS
+               DISPLAY MENS
+               MOVE "S" TO W-ACABOU
+               GO TO REL-LER-FIM.
+           MOVE COD      TO D-COD
+           MOVE NOME     TO D-NOME
+           MOVE IDADE    TO D-IDADE
+           MOVE RACA     TO D-RACA
+           MOVE SEXO     TO D-SEXO
+           MOVE SERVICO  TO D-SERVICO
+           MOVE LIN-DET  TO REG-PRTPET
+           WRITE REG-PRTPET
+           IF TPSERV > 0 AND TPSERV < 10
+               ADD 1 TO W-QTSERV (TPSERV)
+               ADD 1 TO W-QTGERAL.
+       REL-LER-FIM.
+           EXIT.
+      *
+      **********************************
+      * IMPRESSAO DOS SUBTOTAIS        *
+      **********************************
+       REL-SUBT.
+           IF W-QTSERV (W-ACT) = ZEROS
+               GO TO REL-SUBT-FIM.
+           MOVE W-ACT TO COD-SRV
+           READ CADSRV
+               INVALID KEY
+                   MOVE "** NAO CADASTRADO **" TO S-DESCR
+               NOT INVALID KEY
+                   MOVE DESC-SRV TO S-DESCR.
+           MOVE LIN-SUB TO REG-PRTPET
+           MOVE W-QTSERV (W-ACT) TO S-QTDE
+           WRITE REG-PRTPET.
+       REL-SUBT-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+           CLOSE CADPET
+           CLOSE CADSRV
+           CLOSE PRTPET.
+       ROT-FIMS.
+           STOP RUN.
