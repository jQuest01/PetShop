@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PETVAC.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * MANUTENCAO DO HISTORICO DE VACINA/  *
+      * ATENDIMENTO VETERINARIO. GRAVA,     *
+      * ALTERA E EXCLUI REGISTROS EM CADVAC,*
+      * COM A DATA DA PROXIMA DOSE          *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCADPE.
+           COPY SELCADVA.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCADPET.
+      *
+           COPY FDCADVA.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRA      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 W-CONT       PIC 9(05) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELVAC.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "                    REGISTRO DE VACINA".
+           05  LINE 04  COLUMN 43
+               VALUE  "PETSHOP".
+           05  LINE 05  COLUMN 01
+               VALUE  "  SENHA    :".
+           05  LINE 06  COLUMN 01
+               VALUE  "  NOME     :".
+           05  LINE 07  COLUMN 01
+               VALUE  "  DATA     :".
+           05  LINE 08  COLUMN 01
+               VALUE  "  VACINA   :".
+           05  LINE 09  COLUMN 01
+               VALUE  "  PROX.DOSE:".
+           05  LINE 10  COLUMN 01
+               VALUE  "  OBS      :".
+           05  SENHAA
+               LINE 05  COLUMN 14  PIC 9(05)
+               USING  COD-VAC
+               HIGHLIGHT.
+           05  V-NOME
+               LINE 06  COLUMN 14  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  V-DATA
+               LINE 07  COLUMN 14  PIC 9(08)
+               USING  DTVACINA
+               HIGHLIGHT.
+           05  V-VACINA
+               LINE 08  COLUMN 14  PIC X(20)
+               USING  VACINA-VAC
+               HIGHLIGHT.
+           05  V-PROX
+               LINE 09  COLUMN 14  PIC 9(08)
+               USING  DTPROX-VAC
+               HIGHLIGHT.
+           05  V-OBS
+               LINE 10  COLUMN 14  PIC X(40)
+               USING  OBS-VAC
+               HIGHLIGHT.
+           05  MENV
+               LINE 19  COLUMN 25  PIC X(50)
+               USING  MENS
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       VAC-OP0.
+           OPEN I-O CADPET
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADPET" TO MENS
+               DISPLAY MENS
+               GO TO ROT-FIMS.
+       VAC-OP0V.
+           OPEN I-O CADVAC
+           IF ST-ERRA NOT = "00"
+               IF ST-ERRA = "30"
+                      OPEN OUTPUT CADVAC
+                      CLOSE CADVAC
+                      MOVE "*** ARQUIVO CADVAC SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO VAC-OP0V
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADVAC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       VAC-001.
+                MOVE ZEROS  TO COD-VAC DTVACINA DTPROX-VAC
+                MOVE SPACES TO NOME VACINA-VAC OBS-VAC
+                DISPLAY TELVAC.
+       VAC-002.
+                ACCEPT SENHAA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF COD-VAC = 0
+                   MOVE "*** PET INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO VAC-002.
+                MOVE COD-VAC TO COD
+                READ CADPET
+                   INVALID KEY
+                      MOVE "*** PET NAO CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO VAC-002.
+                DISPLAY TELVAC.
+       VAC-003.
+                ACCEPT V-DATA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO VAC-002.
+                IF DTVACINA = ZEROS
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO VAC-003.
+       LER-VAC01.
+                MOVE 0 TO W-SEL
+                READ CADVAC
+                IF ST-ERRA NOT = "23"
+                   IF ST-ERRA = "00"
+                      DISPLAY TELVAC
+                      MOVE "*** REGISTRO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA DO ARQUIVO CADVAC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       VAC-004.
+                ACCEPT V-VACINA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO VAC-003.
+                IF VACINA-VAC = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO VAC-004.
+       VAC-005.
+                ACCEPT V-PROX
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO VAC-004.
+                IF DTPROX-VAC NOT = ZEROS AND DTPROX-VAC < DTVACINA
+                   MOVE "*** DATA DA PROXIMA DOSE INVALIDA ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO VAC-005.
+       VAC-006.
+                ACCEPT V-OBS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO VAC-005.
+                DISPLAY TELVAC
+      *
+                IF W-SEL = 3
+                              GO TO EXC-OPC.
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+
+       VAC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO VAC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO VAC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO VAC-OPC.
+       VAC-WR1.
+                WRITE REGVAC
+                IF ST-ERRA = "00" OR "02"
+                      PERFORM VAC-ATCAD THRU VAC-ATCAD-FIM
+                      MOVE "*** VACINA REGISTRADA *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO VAC-001.
+                IF ST-ERRA = "22"
+                      MOVE "*** JA EXISTE REGISTRO NESSA DATA ***"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO VAC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADVAC"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                IF W-ACT = 04
+                   GO TO VAC-001.
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO VAC-001.
+                IF W-ACT = 03
+                   MOVE 3 TO W-SEL
+                   GO TO VAC-004.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO VAC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADVAC RECORD
+                IF ST-ERRA = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO VAC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO VAC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO VAC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGVAC
+                IF ST-ERRA = "00" OR "02"
+                   PERFORM VAC-ATCAD THRU VAC-ATCAD-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO VAC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE VACINA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************************
+      * ATUALIZA DTMOV EM CADPET PARA  *
+      * QUE O PET NAO SEJA CONSIDERADO *
+      * INATIVO PELO EXPURGO NOTURNO   *
+      **********************************
+       VAC-ATCAD.
+                ACCEPT DTMOV FROM DATE YYYYMMDD
+                REWRITE REGPET
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO AO ATUALIZAR DTMOV EM CADPET".
+       VAC-ATCAD-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADPET
+                CLOSE CADVAC
+                DISPLAY TELVAC.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY TELVAC.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+		   MOVE SPACES TO MENS
+                   DISPLAY TELVAC.
+       ROT-MENS-FIM.
+                EXIT.
