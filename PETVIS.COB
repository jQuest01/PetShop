@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PETVIS.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * REGISTRO DE VISITA/SERVICO PRESTADO *
+      * GRAVA UM HISTORICO EM CADVIS, COM O *
+      * PRECO DO SERVICO NA DATA DA VISITA  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCADPE.
+           COPY SELCADVI.
+           COPY SELCADSR.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCADPET.
+      *
+           COPY FDCADVI.
+      *
+           COPY FDCADSR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRV      PIC X(02) VALUE "00".
+       77 ST-ERRS      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 W-CONT       PIC 9(05) VALUE ZEROS.
+       77 W-DESCSRV    PIC X(12) VALUE SPACES.
+       77 MENS         PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELVIS.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "                      REGISTRO DE VISITA".
+           05  LINE 04  COLUMN 43
+               VALUE  "PETSHOP".
+           05  LINE 05  COLUMN 01
+               VALUE  "  SENHA    :".
+           05  LINE 06  COLUMN 01
+               VALUE  "  NOME     :".
+           05  LINE 07  COLUMN 01
+               VALUE  "  DATA     :".
+           05  LINE 08  COLUMN 01
+               VALUE  "  SERVICO  :     -".
+           05  LINE 09  COLUMN 01
+               VALUE  "  VALOR    :".
+           05  SENHAV
+               LINE 05  COLUMN 14  PIC 9(05)
+               USING  COD-VIS
+               HIGHLIGHT.
+           05  V-NOME
+               LINE 06  COLUMN 14  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  V-DATA
+               LINE 07  COLUMN 14  PIC 9(08)
+               USING  DTVISITA
+               HIGHLIGHT.
+           05  V-TPSRV
+               LINE 08  COLUMN 15  PIC 9(01)
+               USING  TPSERV-VIS
+               HIGHLIGHT.
+           05  V-SRV
+               LINE 08  COLUMN 23  PIC X(12)
+               USING  W-DESCSRV
+               HIGHLIGHT.
+           05  V-VALOR
+               LINE 09  COLUMN 14  PIC ZZZ9,99
+               USING  VALOR-VIS
+               HIGHLIGHT.
+           05  MENV
+               LINE 19  COLUMN 25  PIC X(50)
+               USING  MENS
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       VIS-OP0.
+           OPEN I-O CADPET
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADPET" TO MENS
+               DISPLAY MENS
+               GO TO ROT-FIMS.
+       VIS-OP0S.
+           OPEN INPUT CADSRV
+           IF ST-ERRS NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADSRV" TO MENS
+               DISPLAY MENS
+               CLOSE CADPET
+               GO TO ROT-FIMS.
+       VIS-OP0V.
+           OPEN I-O CADVIS
+           IF ST-ERRV NOT = "00"
+               IF ST-ERRV = "30"
+                      OPEN OUTPUT CADVIS
+                      CLOSE CADVIS
+                      MOVE "*** ARQUIVO CADVIS SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO VIS-OP0V
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADVIS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       VIS-001.
+                MOVE ZEROS  TO COD-VIS DTVISITA TPSERV-VIS VALOR-VIS
+                MOVE SPACES TO NOME W-DESCSRV
+                DISPLAY TELVIS.
+       VIS-002.
+                ACCEPT SENHAV
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF COD-VIS = 0
+                   MOVE "*** PET INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO VIS-002.
+                MOVE COD-VIS TO COD
+                READ CADPET
+                   INVALID KEY
+                      MOVE "*** PET NAO CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO VIS-002.
+                DISPLAY TELVIS.
+       VIS-003.
+                ACCEPT V-DATA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO VIS-002.
+                IF DTVISITA = ZEROS
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO VIS-003.
+       VIS-004.
+                ACCEPT V-TPSRV
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO VIS-003.
+                IF TPSERV-VIS = ZEROS
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO VIS-004.
+                MOVE TPSERV-VIS TO COD-SRV
+                READ CADSRV
+                   INVALID KEY
+                      MOVE "*** SERVICO NAO CADASTRADO ***" TO MENS
+		      PERFORM ROT-MENS THRU ROT-MENS2
+		      GO TO VIS-004.
+                MOVE DESC-SRV  TO W-DESCSRV
+                MOVE PRECO-SRV TO VALOR-VIS
+                DISPLAY TELVIS.
+       VIS-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO VIS-004.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO VIS-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO VIS-OPC.
+       VIS-WR1.
+                WRITE REGVIS
+                IF ST-ERRV = "00" OR "02"
+                      PERFORM VIS-ATCAD THRU VIS-ATCAD-FIM
+                      MOVE "*** VISITA REGISTRADA *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO VIS-001.
+                IF ST-ERRV = "22"
+                      MOVE "*** JA EXISTE VISITA NESSA DATA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO VIS-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADVIS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      **********************************
+      * ATUALIZA DTMOV EM CADPET PARA  *
+      * QUE O PET NAO SEJA CONSIDERADO *
+      * INATIVO PELO EXPURGO NOTURNO   *
+      **********************************
+       VIS-ATCAD.
+                ACCEPT DTMOV FROM DATE YYYYMMDD
+                REWRITE REGPET
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO AO ATUALIZAR DTMOV EM CADPET".
+       VIS-ATCAD-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADPET
+                CLOSE CADVIS
+                CLOSE CADSRV
+                DISPLAY TELVIS.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY TELVIS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+		   MOVE SPACES TO MENS
+                   DISPLAY TELVIS.
+       ROT-MENS-FIM.
+                EXIT.
