@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PETVDU.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************************
+      * RELATORIO DE VACINAS VENCIDAS/A VENCER          *
+      * VARRE CADVAC E LISTA AS APLICACOES CUJA PROXIMA *
+      * DOSE (DTPROX-VAC) JA VENCEU OU VENCE ATE A DATA *
+      * LIMITE INFORMADA, PARA AVISO AO DONO DO PET     *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCADPE.
+           COPY SELCADVA.
+           SELECT PRTVDU ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS  IS ST-PRT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCADPET.
+      *
+           COPY FDCADVA.
+      *
+       FD  PRTVDU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PETVDU.LST".
+       01  REG-PRTVDU             PIC X(132).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRA      PIC X(02) VALUE "00".
+       77 ST-PRT       PIC X(02) VALUE "00".
+       77 W-ACABOU     PIC X(01) VALUE "N".
+           88 ACABOU-CADVAC       VALUE "S".
+       77 W-DATAREF    PIC 9(08) VALUE ZEROS.
+       77 W-LIMITE     PIC 9(08) VALUE ZEROS.
+       77 W-QTLIDOS    PIC 9(05) VALUE ZEROS.
+       77 W-QTVENCE    PIC 9(05) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+      *
+       01 CAB-01.
+           03 FILLER    PIC X(20) VALUE SPACES.
+           03 FILLER    PIC X(60) VALUE
+               "*** RELATORIO DE VACINAS A VENCER/VENCIDAS ***".
+           03 FILLER    PIC X(52) VALUE SPACES.
+      *
+       01 CAB-02.
+           03 FILLER    PIC X(06) VALUE "COD   ".
+           03 FILLER    PIC X(31) VALUE "NOME".
+           03 FILLER    PIC X(13) VALUE "ULT.VACINA  ".
+           03 FILLER    PIC X(21) VALUE "VACINA".
+           03 FILLER    PIC X(12) VALUE "PROX.DOSE   ".
+           03 FILLER    PIC X(30) VALUE "SITUACAO".
+      *
+       01 LIN-DET.
+           03 D-COD     PIC 9(05).
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 D-NOME    PIC X(30).
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 D-DTVAC   PIC 9(08).
+           03 FILLER    PIC X(03) VALUE SPACES.
+           03 D-VACINA  PIC X(20).
+           03 FILLER    PIC X(01) VALUE SPACES.
+           03 D-DTPROX  PIC 9(08).
+           03 FILLER    PIC X(03) VALUE SPACES.
+           03 D-SITUAC  PIC X(14).
+      *
+       01 LIN-TOTGER.
+           03 FILLER    PIC X(26) VALUE
+               "TOTAL DE VACINAS LIDAS .: ".
+           03 T-QTLIDOS PIC ZZ.ZZ9.
+           03 FILLER    PIC X(10) VALUE SPACES.
+           03 FILLER    PIC X(26) VALUE
+               "TOTAL A VENCER/VENCIDAS.: ".
+           03 T-QTVENCE PIC ZZ.ZZ9.
+           03 FILLER    PIC X(61) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       VDU-OP0.
+           DISPLAY "*** RELATORIO DE VACINAS A VENCER/VENCIDAS ***"
+           DISPLAY "DATA DE REFERENCIA (AAAAMMDD), PARA SEPARAR O QUE"
+           DISPLAY "JA VENCEU DO QUE AINDA VAI VENCER: "
+                   WITH NO ADVANCING
+           ACCEPT W-DATAREF
+           IF W-DATAREF = ZEROS
+               DISPLAY "*** DATA DE REFERENCIA INVALIDA ***"
+               GO TO ROT-FIMS.
+           DISPLAY "DATA LIMITE (AAAAMMDD), VACINAS COM PROXIMA DOSE"
+           DISPLAY "ATE ESSA DATA SERAO LISTADAS: " WITH NO ADVANCING
+           ACCEPT W-LIMITE
+           IF W-LIMITE = ZEROS
+               DISPLAY "*** DATA LIMITE INVALIDA ***"
+               GO TO ROT-FIMS.
+           OPEN INPUT CADPET
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPET"
+               GO TO ROT-FIMS.
+           OPEN INPUT CADVAC
+           IF ST-ERRA NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVAC"
+               CLOSE CADPET
+               GO TO ROT-FIMS.
+           OPEN OUTPUT PRTVDU
+           IF ST-PRT NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRTVDU"
+               CLOSE CADPET
+               CLOSE CADVAC
+               GO TO ROT-FIMS.
+           MOVE CAB-01 TO REG-PRTVDU
+           WRITE REG-PRTVDU
+           MOVE SPACES TO REG-PRTVDU
+           WRITE REG-PRTVDU
+           MOVE CAB-02 TO REG-PRTVDU
+           WRITE REG-PRTVDU
+           MOVE SPACES TO REG-PRTVDU
+           WRITE REG-PRTVDU.
+       VDU-002.
+           PERFORM VDU-LER THRU VDU-LER-FIM
+                   UNTIL ACABOU-CADVAC.
+           MOVE SPACES TO REG-PRTVDU
+           WRITE REG-PRTVDU
+           MOVE LIN-TOTGER  TO REG-PRTVDU
+           MOVE W-QTLIDOS   TO T-QTLIDOS
+           MOVE W-QTVENCE   TO T-QTVENCE
+           WRITE REG-PRTVDU.
+           GO TO ROT-FIM.
+      *
+      **********************************
+      * LEITURA SEQUENCIAL DE CADVAC   *
+      **********************************
+       VDU-LER.
+           READ CADVAC NEXT RECORD
+               AT END
+                   MOVE "S" TO W-ACABOU
+                   GO TO VDU-LER-FIM.
+           IF ST-ERRA NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADVAC"
+               MOVE "S" TO W-ACABOU
+               GO TO VDU-LER-FIM.
+           ADD 1 TO W-QTLIDOS
+           IF DTPROX-VAC NOT = ZEROS AND DTPROX-VAC NOT > W-LIMITE
+               PERFORM VDU-IMPRIME THRU VDU-IMPRIME-FIM.
+       VDU-LER-FIM.
+           EXIT.
+      *
+      **********************************
+      * BUSCA O NOME DO PET E IMPRIME  *
+      * A LINHA DE DETALHE             *
+      **********************************
+       VDU-IMPRIME.
+           MOVE COD-VAC TO COD
+           READ CADPET
+               INVALID KEY
+                   MOVE "*** PET NAO CADASTRADO ***" TO NOME.
+           MOVE COD-VAC     TO D-COD
+           MOVE NOME        TO D-NOME
+           MOVE DTVACINA    TO D-DTVAC
+           MOVE VACINA-VAC  TO D-VACINA
+           MOVE DTPROX-VAC  TO D-DTPROX
+           IF DTPROX-VAC < W-DATAREF
+               MOVE "VENCIDA"   TO D-SITUAC
+           ELSE
+               MOVE "A VENCER"  TO D-SITUAC.
+           MOVE LIN-DET TO REG-PRTVDU
+           WRITE REG-PRTVDU
+           ADD 1 TO W-QTVENCE.
+       VDU-IMPRIME-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+           CLOSE CADPET
+           CLOSE CADVAC
+           CLOSE PRTVDU.
+       ROT-FIMS.
+           STOP RUN.
