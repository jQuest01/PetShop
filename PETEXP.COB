@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PETEXP.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************************
+      * EXPORTACAO DE CADPET PARA A CONTABILIDADE       *
+      * GERA UM ARQUIVO SEQUENCIAL PLANO (COD/NOME/     *
+      * SERVICO/PESO) E GRAVA UM PONTO DE CONTROLE A    *
+      * CADA LOTE DE REGISTROS, PARA QUE UMA QUEDA NO   *
+      * MEIO DO PROCESSAMENTO NAO EXIJA REINICIAR DO    *
+      * ZERO - O PROXIMO RUN RETOMA A PARTIR DO ULTIMO   *
+      * COD CONFIRMADO                                  *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCADPE.
+           SELECT ARQEXP ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS  IS ST-ERRX.
+           SELECT ARQCKP ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS  IS ST-ERRK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCADPET.
+      *
+       FD  ARQEXP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PETEXP.DAT".
+       01  REG-ARQEXP.
+           03 EXP-COD      PIC 9(05).
+           03 EXP-NOME     PIC X(30).
+           03 EXP-SERVICO  PIC X(12).
+           03 EXP-PESO     PIC 9(02)V99.
+      *
+       FD  ARQCKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PETEXP.CKP".
+       01  REG-ARQCKP.
+           03 CKP-ULTCOD   PIC 9(05).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRX      PIC X(02) VALUE "00".
+       77 ST-ERRK      PIC X(02) VALUE "00".
+       77 W-ACABOU     PIC X(01) VALUE "N".
+           88 ACABOU-CADPET       VALUE "S".
+       77 W-ERROPROC   PIC X(01) VALUE "N".
+       77 W-ULTCOD     PIC 9(05) VALUE ZEROS.
+       77 W-CONTCKP    PIC 9(05) VALUE ZEROS.
+       77 CKP-INTERVALO PIC 9(05) VALUE 00010.
+       77 W-QTLIDOS    PIC 9(05) VALUE ZEROS.
+       77 W-QTEXP      PIC 9(05) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       EXP-OP0.
+           OPEN INPUT CADPET
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPET"
+               GO TO ROT-FIMS.
+       EXP-OPK.
+           OPEN I-O ARQCKP
+           IF ST-ERRK NOT = "00"
+               IF ST-ERRK = "30" OR ST-ERRK = "35"
+                      MOVE ZEROS TO CKP-ULTCOD
+                      OPEN OUTPUT ARQCKP
+                      WRITE REG-ARQCKP
+                      CLOSE ARQCKP
+                      OPEN I-O ARQCKP
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO ARQUIVO PETEXP.CKP"
+                      CLOSE CADPET
+                      GO TO ROT-FIMS.
+           READ ARQCKP
+               AT END
+                   MOVE ZEROS TO CKP-ULTCOD.
+           MOVE CKP-ULTCOD TO W-ULTCOD.
+      *
+      * O ARQUIVO DE PONTO DE CONTROLE E SEQUENCIAL, DE UM UNICO
+      * REGISTRO - O REWRITE NUM ARQUIVO SEQUENCIAL SO VALE LOGO
+      * APOS UM READ DO MESMO ARQUIVO, ENTAO ELE E FECHADO AQUI E
+      * REABERTO/RELIDO A CADA ATUALIZACAO EM EXP-CKPT-SALVA, EM VEZ
+      * DE FICAR ABERTO O PROCESSAMENTO INTEIRO COM UM UNICO READ
+           CLOSE ARQCKP.
+       EXP-OPX.
+           IF W-ULTCOD = ZEROS
+               DISPLAY "*** EXPORTACAO COMPLETA - INICIANDO DO ZERO **"
+               OPEN OUTPUT ARQEXP
+           ELSE
+               DISPLAY "*** RETOMANDO EXPORTACAO A PARTIR DO COD "
+                        W-ULTCOD " ***"
+               OPEN EXTEND ARQEXP.
+           IF ST-ERRX NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PETEXP.DAT"
+               CLOSE CADPET
+               GO TO ROT-FIMS.
+       EXP-002.
+           IF W-ULTCOD NOT = ZEROS
+               MOVE W-ULTCOD TO COD
+               START CADPET KEY IS GREATER THAN COD
+                   INVALID KEY
+                       MOVE "S" TO W-ACABOU.
+           PERFORM EXP-LER THRU EXP-LER-FIM
+                   UNTIL ACABOU-CADPET.
+           DISPLAY "PETS LIDOS .....: " W-QTLIDOS
+           DISPLAY "PETS EXPORTADOS : " W-QTEXP
+           IF W-ERROPROC = "N"
+               MOVE ZEROS TO W-ULTCOD
+               PERFORM EXP-CKPT-SALVA THRU EXP-CKPT-SALVA-FIM
+           ELSE
+               DISPLAY "*** EXPORTACAO INTERROMPIDA - PONTO DE "
+                       "CONTROLE MANTIDO PARA RETOMADA ***".
+           GO TO ROT-FIM.
+      *
+      **********************************
+      * LEITURA SEQUENCIAL DE CADPET,  *
+      * A PARTIR DO PONTO DE RETOMADA  *
+      **********************************
+       EXP-LER.
+           READ CADPET NEXT RECORD
+               AT END
+                   MOVE "S" TO W-ACABOU
+                   GO TO EXP-LER-FIM.
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADPET"
+               MOVE "S" TO W-ACABOU
+               MOVE "S" TO W-ERROPROC
+               GO TO EXP-LER-FIM.
+           ADD 1 TO W-QTLIDOS
+           MOVE COD      TO EXP-COD
+           MOVE NOME     TO EXP-NOME
+           MOVE SERVICO  TO EXP-SERVICO
+           MOVE PESO     TO EXP-PESO
+           WRITE REG-ARQEXP
+           IF ST-ERRX NOT = "00"
+               DISPLAY "ERRO NA GRAVACAO DO ARQUIVO PETEXP.DAT"
+               MOVE "S" TO W-ACABOU
+               MOVE "S" TO W-ERROPROC
+               GO TO EXP-LER-FIM.
+           ADD 1 TO W-QTEXP
+           ADD 1 TO W-CONTCKP
+           IF W-CONTCKP NOT < CKP-INTERVALO
+               PERFORM EXP-CKPT THRU EXP-CKPT-FIM.
+       EXP-LER-FIM.
+           EXIT.
+      *
+      **********************************
+      * GRAVA O PONTO DE CONTROLE COM  *
+      * O ULTIMO COD EXPORTADO         *
+      **********************************
+       EXP-CKPT.
+           MOVE COD TO W-ULTCOD
+           PERFORM EXP-CKPT-SALVA THRU EXP-CKPT-SALVA-FIM
+           MOVE ZEROS TO W-CONTCKP.
+       EXP-CKPT-FIM.
+           EXIT.
+      *
+      **********************************
+      * REABRE E RELE O ARQUIVO DE PONTO DE CONTROLE (UM UNICO
+      * REGISTRO) IMEDIATAMENTE ANTES DE CADA REWRITE, JA QUE UM
+      * REWRITE EM ARQUIVO SEQUENCIAL SO E VALIDO LOGO APOS UM READ
+      * DESSE MESMO ARQUIVO - GRAVA W-ULTCOD E FECHA EM SEGUIDA
+      **********************************
+       EXP-CKPT-SALVA.
+           OPEN I-O ARQCKP
+           IF ST-ERRK NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO PONTO DE CONTROLE P/ GRAVAR"
+               MOVE "S" TO W-ERROPROC
+               GO TO EXP-CKPT-SALVA-FIM.
+           READ ARQCKP
+           IF ST-ERRK NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO PONTO DE CONTROLE P/ ATUALIZ"
+               MOVE "S" TO W-ERROPROC
+               CLOSE ARQCKP
+               GO TO EXP-CKPT-SALVA-FIM.
+           MOVE W-ULTCOD TO CKP-ULTCOD
+           REWRITE REG-ARQCKP
+           IF ST-ERRK NOT = "00"
+               DISPLAY "ERRO NA GRAVACAO DO PONTO DE CONTROLE"
+               MOVE "S" TO W-ERROPROC.
+           CLOSE ARQCKP.
+       EXP-CKPT-SALVA-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+           CLOSE CADPET
+           CLOSE ARQEXP.
+       ROT-FIMS.
+           STOP RUN.
