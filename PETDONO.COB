@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PETDONO.
+       AUTHOR. GUILHERME CAMPOS FERREIRA DA CRUZ.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE DONOS    *
+      * (PROPRIETARIOS DOS PETS DO CADPET) *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELCADDO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDCADDO.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(05) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRD      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELDONO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "                          CADASTRO DE DONOS".
+           05  LINE 04  COLUMN 45
+               VALUE  "PETSHOP".
+           05  LINE 05  COLUMN 01
+               VALUE  "  SENHA   :".
+           05  LINE 06  COLUMN 01
+               VALUE  "  NOME    :".
+           05  LINE 07  COLUMN 01
+               VALUE  "  TELEFONE:".
+           05  LINE 08  COLUMN 01
+               VALUE  "  ENDERECO:".
+           05  SENHAD
+               LINE 05  COLUMN 13  PIC 9(05)
+               USING  COD-DONO
+               HIGHLIGHT.
+           05  T-NOMED
+               LINE 06  COLUMN 13  PIC X(30)
+               USING  NOME-DONO
+               HIGHLIGHT.
+           05  T-FONE
+               LINE 07  COLUMN 13  PIC X(15)
+               USING  TELEFONE
+               HIGHLIGHT.
+           05  T-ENDER
+               LINE 08  COLUMN 13  PIC X(40)
+               USING  ENDERECO
+               HIGHLIGHT.
+           05  MEND
+               LINE 19  COLUMN 25  PIC X(50)
+               USING  MENS
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       DON-OP0.
+           OPEN I-O CADDONO
+           IF ST-ERRD NOT = "00"
+               IF ST-ERRD = "30"
+                      OPEN OUTPUT CADDONO
+                      CLOSE CADDONO
+                      MOVE "*** ARQUIVO CADDONO SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO DON-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       DON-001.
+                MOVE ZEROS  TO COD-DONO
+                MOVE SPACES TO NOME-DONO TELEFONE ENDERECO
+                DISPLAY TELDONO.
+       DON-002.
+                ACCEPT SENHAD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADDONO
+                   GO TO ROT-FIM.
+                IF COD-DONO  = 0
+                   MOVE "*** DONO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DON-002.
+       LER-DONO01.
+                MOVE 0 TO W-SEL
+                READ CADDONO
+                IF ST-ERRD NOT = "23"
+                   IF ST-ERRD = "00"
+                      DISPLAY TELDONO
+                      MOVE "*** DONO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. DONO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       DON-003.
+                ACCEPT T-NOMED
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO DON-002.
+                IF NOME-DONO = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO DON-003.
+       DON-004.
+                ACCEPT T-FONE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO DON-003.
+                IF TELEFONE = SPACES
+                   MOVE "*** INVALIDO ***" TO MENS
+		   PERFORM ROT-MENS THRU ROT-MENS2
+		   GO TO DON-004.
+       DON-005.
+                ACCEPT T-ENDER
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO DON-004.
+                DISPLAY TELDONO
+      *
+                IF W-SEL = 3
+                              GO TO EXC-OPC.
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+
+       DON-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO DON-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DON-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DON-OPC.
+       DON-WR1.
+                WRITE REGDONO
+                IF ST-ERRD = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO DON-001.
+                IF ST-ERRD = "22"
+                      MOVE "*** DONO JA EXISTE ***     " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO DON-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE DONO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO DON-001.
+                IF W-ACT = 03
+                   MOVE 3 TO W-SEL
+                   GO TO DON-003.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DON-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADDONO RECORD
+                IF ST-ERRD = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DON-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO DON-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DON-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGDONO
+                IF ST-ERRD = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DON-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE DONO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY TELDONO
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY TELDONO.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+		   MOVE SPACES TO MENS
+                   DISPLAY TELDONO.
+       ROT-MENS-FIM.
+                EXIT.
